@@ -0,0 +1,324 @@
+      >>SOURCE FORMAT FREE
+identification division.
+program-id. rnconv.
+*> 2026-08-08  callable roman-to-decimal conversion module - checks
+*> roman numeral syntax, consults a cached-results lookup file, then
+*> falls through to conv for the real lookup. linkage mirrors the
+*> array-area/len/ret/temp parameters conv already uses, so any
+*> program can call this instead of duplicating the validation and
+*> caching logic.
+*> 2026-08-08  appends every attempt (text, decimal value, return code
+*> and a timestamp) to an audit log, successes and rejects both.
+*> 2026-08-08  a caller that is shutting down should call once with
+*> len = -1 to flush and close the lookup file, since it is now kept
+*> open across calls for the life of the run.
+*> 2026-08-09  added the syntax-invalid out-parameter so callers can
+*> tell "this module's own syntax check rejected the numeral" apart
+*> from "conv rejected it for its own reason" without both sharing
+*> ret's single-digit value space - conv's own return codes are not
+*> ours to reserve values out of.
+*> 2026-08-09  validate-syntax only caught bad adjacent pairs; added
+*> validate-magnitude-order to also reject numerals built from
+*> individually-legal groups that are out of order (e.g. "XVIX",
+*> "IXIX"), which conv has no way to catch on its own.
+*> 2026-08-09  working-storage names de-prefixed to match the rest of
+*> the shop's style (no ws-/lk- Hungarian prefixes).
+*> 2026-08-09  validate-magnitude-order compared raw group values,
+*> which missed numerals that reuse a decade already spent (e.g.
+*> "IVI") since a smaller lone group still compares less than the
+*> subtractive pair before it. it now compares the decade each group
+*> belongs to instead, which strictly subsumes the old value check.
+*> 2026-08-09  open-files-first-time's "lookup file doesn't exist yet"
+*> fallback only tested for status 35; an optional keyed file's first
+*> open can also come back 05, the same status class that turned out
+*> to matter for romanbatch's restart file. now tests for either.
+
+environment division.
+input-output section.
+file-control.
+    select optional rn-lookup assign to "RNLOOK"
+        organization is indexed
+        access mode is dynamic
+        record key is cache-key
+        file status is cache-status.
+    select optional rn-audit assign to "RNAUD"
+        organization is line sequential
+        file status is aud-status.
+
+data division.
+file section.
+fd  rn-lookup.
+    01 cache-record.
+       02 cache-key   picture x(30).
+       02 cache-value picture s9(8) usage is computational-3.
+
+fd  rn-audit.
+    01 rn-audit-record picture x(80).
+
+working-storage section.
+77  cache-status    picture xx.
+77  aud-status   picture xx.
+77  first-call picture x value 'Y'.
+77  cache-hit     picture x value 'N'.
+77  valid-numeral     picture x value 'Y'.
+77  idx       picture s99 usage is computational.
+77  val       picture s9(4) usage is computational.
+77  prev-val  picture s9(4) usage is computational.
+77  run-len   picture s99 usage is computational.
+77  next-char-val     picture s9(4) usage is computational.
+77  peek-idx          picture s99 usage is computational.
+77  peek-val          picture s9(4) usage is computational.
+77  group-decade      picture 9 usage is computational.
+77  prev-group-decade picture 9 usage is computational.
+77  decade-char       picture x.
+77  decade-val        picture 9 usage is computational.
+
+01  audit-line.
+    02 filler   picture x(6) value 'RNCONV'.
+    02 filler   picture x value space.
+    02 filler   picture x(5) value 'TEXT='.
+    02 aud-text picture x(30).
+    02 filler   picture x value space.
+    02 filler   picture x(5) value 'TEMP='.
+    02 aud-temp picture -9(8).
+    02 filler   picture x value space.
+    02 filler   picture x(4) value 'RET='.
+    02 aud-ret  picture -9.
+    02 filler   picture x value space.
+    02 filler   picture x(3) value 'TS='.
+    02 aud-ts   picture x(14).
+
+linkage section.
+01  array-area.
+    02 user-input-array picture x(1) occurs 30 times.
+01  len  picture s99 usage is computational.
+01  ret  picture s9 usage is computational-3.
+01  temp picture s9(8) usage is computational.
+01  syntax-invalid picture x.
+
+procedure division using array-area, len, ret, temp, syntax-invalid.
+
+main-logic.
+    move 'N' to syntax-invalid
+
+    if len = -1
+        perform shutdown-files
+        goback
+    end-if
+
+    move 0 to ret
+    move 0 to temp
+    move 'N' to cache-hit
+
+    perform open-files-first-time
+    perform validate-syntax
+    if valid-numeral = 'Y'
+        perform validate-magnitude-order
+    end-if
+
+    if valid-numeral = 'N'
+        move 9 to ret
+        move 'Y' to syntax-invalid
+    else
+        perform lookup-cache
+        if cache-hit = 'N'
+            call "conv" using array-area, len, ret, temp
+            if ret = 0
+                perform store-cache
+            end-if
+        end-if
+    end-if
+
+    perform write-audit-record
+
+    goback.
+
+open-files-first-time.
+    if first-call = 'Y'
+        move 'N' to first-call
+        open i-o rn-lookup
+        if cache-status = '35' or cache-status = '05'
+            open output rn-lookup
+            close rn-lookup
+            open i-o rn-lookup
+        end-if
+    end-if.
+
+validate-syntax.
+    move 'Y' to valid-numeral
+    move 0 to prev-val
+    move 0 to run-len
+
+    if len = 0 or len > 30
+        move 'N' to valid-numeral
+    else
+        perform varying idx from 1 by 1 until idx > len or valid-numeral = 'N'
+            perform map-char-value
+            if val = 0
+                move 'N' to valid-numeral
+            else
+                if idx > 1 and user-input-array(idx) = user-input-array(idx - 1)
+                    add 1 to run-len
+                else
+                    move 1 to run-len
+                end-if
+
+                if run-len > 3
+                    move 'N' to valid-numeral
+                end-if
+                if (user-input-array(idx) = 'V' or 'L' or 'D') and run-len > 1
+                    move 'N' to valid-numeral
+                end-if
+
+                if idx > 1 and val > prev-val
+                    perform check-subtractive-pair
+                end-if
+
+                move val to prev-val
+            end-if
+        end-perform
+    end-if.
+
+map-char-value.
+    evaluate user-input-array(idx)
+        when 'I' move 1 to val
+        when 'V' move 5 to val
+        when 'X' move 10 to val
+        when 'L' move 50 to val
+        when 'C' move 100 to val
+        when 'D' move 500 to val
+        when 'M' move 1000 to val
+        when other move 0 to val
+    end-evaluate.
+
+check-subtractive-pair.
+    evaluate true
+        when user-input-array(idx - 1) = 'I' and user-input-array(idx) = 'V'
+        when user-input-array(idx - 1) = 'I' and user-input-array(idx) = 'X'
+        when user-input-array(idx - 1) = 'X' and user-input-array(idx) = 'L'
+        when user-input-array(idx - 1) = 'X' and user-input-array(idx) = 'C'
+        when user-input-array(idx - 1) = 'C' and user-input-array(idx) = 'D'
+        when user-input-array(idx - 1) = 'C' and user-input-array(idx) = 'M'
+            continue
+        when other
+            move 'N' to valid-numeral
+    end-evaluate
+
+    if valid-numeral = 'Y' and idx > 2
+        and user-input-array(idx - 2) = user-input-array(idx - 1)
+        move 'N' to valid-numeral
+    end-if.
+
+*> validate-syntax only catches bad adjacent pairs (e.g. "IC"); it does
+*> not notice a numeral built from several otherwise-legal groups that
+*> are out of order (e.g. "XVIX", "IXIX"), or that reuse the same
+*> decade twice (e.g. "IVI", where "IV" and "I" both belong to the
+*> units decade even though 1 is less than 4). a roman numeral's
+*> groups (a run of a repeatable symbol, a lone symbol, or a
+*> subtractive pair) each occupy exactly one decade - units, tens,
+*> hundreds, thousands - and those decades must strictly decrease left
+*> to right, so once a decade has produced a group, no later group may
+*> come from that decade or one already passed.
+validate-magnitude-order.
+    move 5 to prev-group-decade
+    move 0 to prev-val
+
+    perform varying idx from 1 by 1 until idx > len or valid-numeral = 'N'
+        perform map-char-value
+
+        if idx < len
+            add 1 to idx giving peek-idx
+            perform peek-char-value
+            move peek-val to next-char-val
+        else
+            move 0 to next-char-val
+        end-if
+
+        if next-char-val > val
+            continue
+        else
+            if idx > 1 and val > prev-val
+                move user-input-array(idx - 1) to decade-char
+            else
+                move user-input-array(idx) to decade-char
+            end-if
+            perform symbol-decade
+            move decade-val to group-decade
+
+            if idx > 1 and user-input-array(idx) = user-input-array(idx - 1)
+                and group-decade = prev-group-decade
+                continue
+            else
+                if group-decade >= prev-group-decade
+                    move 'N' to valid-numeral
+                else
+                    move group-decade to prev-group-decade
+                end-if
+            end-if
+        end-if
+
+        move val to prev-val
+    end-perform.
+
+symbol-decade.
+    evaluate decade-char
+        when 'I' when 'V' move 1 to decade-val
+        when 'X' when 'L' move 2 to decade-val
+        when 'C' when 'D' move 3 to decade-val
+        when 'M' move 4 to decade-val
+        when other move 0 to decade-val
+    end-evaluate.
+
+peek-char-value.
+    evaluate user-input-array(peek-idx)
+        when 'I' move 1 to peek-val
+        when 'V' move 5 to peek-val
+        when 'X' move 10 to peek-val
+        when 'L' move 50 to peek-val
+        when 'C' move 100 to peek-val
+        when 'D' move 500 to peek-val
+        when 'M' move 1000 to peek-val
+        when other move 0 to peek-val
+    end-evaluate.
+
+lookup-cache.
+    move spaces to cache-key
+    move array-area(1:len) to cache-key
+    read rn-lookup
+        invalid key
+            move 'N' to cache-hit
+        not invalid key
+            move 'Y' to cache-hit
+            move cache-value to temp
+            move 0 to ret
+    end-read.
+
+store-cache.
+    move spaces to cache-key
+    move array-area(1:len) to cache-key
+    move temp to cache-value
+    write cache-record
+        invalid key
+            continue
+    end-write.
+
+write-audit-record.
+    move spaces to aud-text
+    if len > 0
+        move array-area(1:len) to aud-text
+    end-if
+    move temp to aud-temp
+    move ret to aud-ret
+    move function current-date(1:14) to aud-ts
+
+    open extend rn-audit
+    if aud-status = '35'
+        open output rn-audit
+    end-if
+    write rn-audit-record from audit-line
+    close rn-audit.
+
+shutdown-files.
+    if first-call = 'N'
+        close rn-lookup
+    end-if.
