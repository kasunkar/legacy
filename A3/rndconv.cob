@@ -0,0 +1,123 @@
+      >>SOURCE FORMAT FREE
+identification division.
+program-id. rndconv.
+*> 2026-08-08  callable decimal-to-roman conversion module - the
+*> mirror image of conv: temp carries the decimal value in, and
+*> array-area/len carry the roman-numeral text out.
+*> 2026-08-08  appends every attempt to the same audit log rnconv
+*> uses, so decimal-to-roman conversions show up in the same place.
+*> 2026-08-09  audit-line field order now matches rnconv's
+*> (TEXT/TEMP/RET/TS) so the log can be read by fixed column position
+*> regardless of which direction produced a given line.
+*> 2026-08-09  working-storage names de-prefixed to match the rest of
+*> the shop's style (no ws- Hungarian prefixes).
+
+environment division.
+input-output section.
+file-control.
+    select optional rn-audit assign to "RNAUD"
+        organization is line sequential
+        file status is aud-status.
+
+data division.
+file section.
+fd  rn-audit.
+    01 rn-audit-record picture x(80).
+
+working-storage section.
+77  aud-status  picture xx.
+77  idx      picture s99 usage is computational.
+77  remaining picture 9(4) usage is computational.
+77  out-len  picture s99 usage is computational.
+77  sym-len  picture s9 usage is computational.
+
+01  roman-table-values.
+    02 filler picture x(6) value '1000M '.
+    02 filler picture x(6) value '0900CM'.
+    02 filler picture x(6) value '0500D '.
+    02 filler picture x(6) value '0400CD'.
+    02 filler picture x(6) value '0100C '.
+    02 filler picture x(6) value '0090XC'.
+    02 filler picture x(6) value '0050L '.
+    02 filler picture x(6) value '0040XL'.
+    02 filler picture x(6) value '0010X '.
+    02 filler picture x(6) value '0009IX'.
+    02 filler picture x(6) value '0005V '.
+    02 filler picture x(6) value '0004IV'.
+    02 filler picture x(6) value '0001I '.
+01  roman-table redefines roman-table-values.
+    02 rt-entry occurs 13 times.
+       03 rt-value  picture 9(4).
+       03 rt-symbol picture x(2).
+
+01  audit-line.
+    02 filler   picture x(6) value 'RNDCNV'.
+    02 filler   picture x value space.
+    02 filler   picture x(5) value 'TEXT='.
+    02 aud-text picture x(30).
+    02 filler   picture x value space.
+    02 filler   picture x(5) value 'TEMP='.
+    02 aud-temp picture -9(8).
+    02 filler   picture x value space.
+    02 filler   picture x(4) value 'RET='.
+    02 aud-ret  picture -9.
+    02 filler   picture x value space.
+    02 filler   picture x(3) value 'TS='.
+    02 aud-ts   picture x(14).
+
+linkage section.
+01  array-area.
+    02 user-input-array picture x(1) occurs 30 times.
+01  len  picture s99 usage is computational.
+01  ret  picture s9 usage is computational-3.
+01  temp picture s9(8) usage is computational.
+
+procedure division using array-area, len, ret, temp.
+
+main-logic.
+    move spaces to array-area
+    move 0 to len
+    move 0 to ret
+    move 0 to out-len
+
+    if temp < 1 or temp > 3999
+        move 9 to ret
+    else
+        move temp to remaining
+        perform varying idx from 1 by 1 until idx > 13
+            perform until remaining < rt-value(idx)
+                perform append-symbol
+                subtract rt-value(idx) from remaining
+            end-perform
+        end-perform
+        move out-len to len
+    end-if
+
+    perform write-audit-record
+
+    goback.
+
+append-symbol.
+    move 2 to sym-len
+    if rt-symbol(idx)(2:1) = space
+        move 1 to sym-len
+    end-if
+    move rt-symbol(idx)(1:sym-len)
+        to array-area(out-len + 1 : sym-len)
+    add sym-len to out-len.
+
+write-audit-record.
+    move temp to aud-temp
+    move spaces to aud-text
+    if len > 0
+        move array-area(1:len) to aud-text
+    end-if
+    move ret to aud-ret
+    move function current-date(1:14) to aud-ts
+
+    open extend rn-audit
+    if aud-status = '35'
+        open output rn-audit
+    end-if
+    write rn-audit-record from audit-line
+    close rn-audit.
