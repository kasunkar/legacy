@@ -1,6 +1,31 @@
+      >>SOURCE FORMAT FREE
 identification division.
 program-id. romannumerals.
 
+*> 2026-08-08  rejected numerals now print on the report with a reason
+*> instead of being silently dropped.
+*> 2026-08-08  auto-detects an all-numeric entry and runs it through
+*> rndconv for decimal-to-roman instead of roman-to-decimal; the
+*> report layout moved into the shared rnrpthd copybook so romanbatch
+*> can use the same column headings.
+*> 2026-08-08  prints an end-of-run summary footer (accepted/rejected
+*> counts and the sum of decimal equivalents) before closing.
+*> 2026-08-08  validates roman numeral syntax (bad repeats, bad
+*> subtractive pairs) before calling conv, with its own
+*> "invalid roman numeral" reject reason.
+*> 2026-08-08  repeats the column headings every 60 lines or so, along
+*> with the run date and a page number, the way our other printed shop
+*> reports do.
+*> 2026-08-08  roman-numeral syntax checking and the conv results cache
+*> moved out of this program and into the callable rnconv module, so
+*> repeated numerals in a run don't re-pay the conversion cost.
+*> 2026-08-08  shuts rnconv's lookup file down cleanly before stop run.
+*> 2026-08-09  picks up rnconv's new syntax-invalid out-parameter so
+*> the "invalid roman numeral" reason no longer depends on ret = 9,
+*> which conv could in principle return for its own reasons.
+*> 2026-08-09  working-storage names de-prefixed to match the rest of
+*> the shop's style (no ws- Hungarian prefixes).
+
 environment division.
 input-output section.
 file-control.
@@ -14,12 +39,13 @@ fd standard-input.
     01 stdin-record   picture x(80).
 fd standard-output.
     01 stdout-record  picture x(80).
-    
+
 working-storage section.
 77  len  picture s99 usage is computational.
 77  temp picture s9(8) usage is computational.
 77  ret  picture s9 usage is computational-3.
 77  space-count picture s99 usage is computational.
+77  syntax-invalid picture x.
 01  array-area.
     02 user-input-array picture x(1) occurs 30 times.
 
@@ -27,73 +53,126 @@ working-storage section.
     02 in-r   picture x(80).
     02 filler picture x(79).
 
-01  title-line.
-    02 filler picture x(11) value spaces.
-    02 filler picture x(24) value 'roman number equivalents'.
+copy "rnrpthd".
 
-01  underline-1.
-    02 filler picture x(45) value 
-       ' --------------------------------------------'.
+procedure division.
 
-01  col-heads.
-    02 filler picture x(9) value spaces.
-    02 filler picture x(12) value 'roman number'.
-    02 filler picture x(13) value spaces.
-    02 filler picture x(11) value 'dec. equiv.'.
+main-line.
+    perform initialize-report
 
-01  underline-2.
-    02 filler picture x(45) value
-       ' ------------------------------   -----------'.
+    open input standard-input, output standard-output.
 
-01  print-line.
-    02 filler picture x value space.
-    02 out-r  picture x(30).
-    02 filler picture x(3) value spaces.
-    02 out-eq picture z(9).
+    perform write-report-headers
 
-procedure division.
-    
-    open input standard-input, output standard-output.
-    
-    write stdout-record from title-line after advancing 0 lines.
-    write stdout-record from underline-1 after advancing 1 line.
-    write stdout-record from col-heads after advancing 1 line.
-    write stdout-record from underline-2 after advancing 1 line.
-    write stdout-record from " " after advancing 1 line
+    move spaces to array-area.
+    perform until user-input-array(1) = 'q'
+
+        write stdout-record from " " after advancing 1 line
+        read standard-input into input-area
+
+        move input-area to array-area
+        move 30 to len
+        move zero to temp
+        move 0 to ret
+        move 0 to space-count
+
+        inspect function reverse(array-area) tallying space-count
+            for leading spaces
+        subtract space-count from len
+
+        if user-input-array(1) not = 'q'
+            perform process-one-record
+        end-if
+
+        move spaces to print-line
+
+    end-perform.
 
-   move  spaces to array-area.
-perform 
-    until user-input-array(1) equals 'q'
+    perform write-report-footer.
 
-    
+    move -1 to len
+    call "rnconv" using array-area, len, ret, temp, syntax-invalid.
+
+    b3. close standard-input, standard-output.
+    stop run.
+
+initialize-report.
+    move function current-date to date-work
+    string date-work(5:2) delimited by size
+           '/'        delimited by size
+           date-work(7:2) delimited by size
+           '/'        delimited by size
+           date-work(3:2) delimited by size
+        into run-date.
+
+write-report-headers.
+    move run-date to ph-run-date
+    move page-num to ph-page-num
+    write stdout-record from page-header-line after advancing 1 line
+    write stdout-record from title-line after advancing 1 line
+    write stdout-record from underline-1 after advancing 1 line
+    write stdout-record from col-heads after advancing 1 line
+    write stdout-record from underline-2 after advancing 1 line
     write stdout-record from " " after advancing 1 line
-    read standard-input into input-area
-   
-    move input-area to array-area
-    move 30 to len
-    move zero to temp
-    move 0 to ret
-    move 0 to space-count
-    
-    inspect function reverse(array-area) tallying space-count for leading spaces
-    subtract space-count from len
-
-    call "conv" using array-area, len, ret, temp
-    
-    if ret equals 0
+    add 1 to page-num
+    move 0 to line-count.
+
+check-page-break.
+    if line-count >= header-max
+        perform write-report-headers
+    end-if.
+
+process-one-record.
+    move spaces to print-line
+    move 'R' to conv-mode
+
+    if len > 0 and array-area(1:len) is numeric
+        move 'D' to conv-mode
+        move array-area(1:len) to orig-text
+        compute temp = function numval(array-area(1:len))
+        call "rndconv" using array-area, len, ret, temp
+    else
+        call "rnconv" using array-area, len, ret, temp, syntax-invalid
+    end-if
+
+    if ret = 0
         move temp to out-eq
         move array-area to out-r
-        write stdout-record from print-line after advancing 1 line
-        write stdout-record from " " after advancing 1 line
-        
+        add 1 to count-accepted
+        add temp to sum-accum
+    else
+        if conv-mode = 'D'
+            move orig-text to out-r
+        else
+            move array-area to out-r
+        end-if
+        add 1 to count-rejected
+        perform build-reject-reason
     end-if
-    
-    
-    move spaces to print-line
 
-   
+    perform check-page-break
+    write stdout-record from print-line after advancing 1 line
+    add 1 to line-count.
 
-end-perform.
+build-reject-reason.
+    evaluate true
+        when conv-mode = 'D'
+            move 'DECIMAL OUT OF RANGE (1-3999)' to out-reason
+        when syntax-invalid = 'Y'
+            move 'INVALID ROMAN NUMERAL' to out-reason
+        when other
+            move ret to ret-disp
+            string 'CONV REJECTED, RET=' delimited by size
+                   ret-disp delimited by size
+                   into out-reason
+    end-evaluate.
 
-b3. close standard-input, standard-output. 
-    stop run.
+write-report-footer.
+    move count-accepted to sum-accepted
+    move count-rejected to sum-rejected
+    move sum-accum to sum-total
+    write stdout-record from " " after advancing 1 line
+    write stdout-record from summary-header after advancing 1 line
+    write stdout-record from summary-line-1 after advancing 1 line
+    write stdout-record from summary-line-2 after advancing 1 line
+    write stdout-record from summary-line-3 after advancing 1 line.
