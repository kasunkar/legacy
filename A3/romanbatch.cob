@@ -0,0 +1,250 @@
+      >>SOURCE FORMAT FREE
+identification division.
+program-id. romanbatch.
+
+*> 2026-08-08  new batch variant of romannumerals for overnight runs -
+*> reads a disk file of roman numerals (one per record, same 30-byte
+*> layout as input-area) and writes the formatted report to a disk
+*> file instead of keyboard/display, so a run script can drive it
+*> unattended.
+*> 2026-08-08  rejected numerals now print on the report with a reason
+*> instead of being silently dropped.
+*> 2026-08-08  auto-detects an all-numeric entry and runs it through
+*> rndconv for decimal-to-roman; report layout now comes from the
+*> shared rnrpthd copybook.
+*> 2026-08-08  prints an end-of-run summary footer (accepted/rejected
+*> counts and the sum of decimal equivalents) before closing.
+*> 2026-08-08  validates roman numeral syntax (bad repeats, bad
+*> subtractive pairs) before calling conv, with its own
+*> "invalid roman numeral" reject reason.
+*> 2026-08-08  checkpoint/restart lets a long run pick back up after a
+*> mid-batch abend instead of starting over from record one.
+*> 2026-08-08  repeats the column headings every 60 lines or so, along
+*> with the run date and a page number, the way our other printed shop
+*> reports do.
+*> 2026-08-08  roman-numeral syntax checking and the conv results cache
+*> moved out of this program and into the callable rnconv module, so
+*> repeated numerals in a run don't re-pay the conversion cost.
+*> 2026-08-08  shuts rnconv's lookup file down cleanly before stop run.
+*> 2026-08-09  checkpoint now carries the running counts/sum/page
+*> position, not just the record count, and a restart re-opens
+*> roman-out in extend mode instead of output mode - a resumed run's
+*> report and footer now cover the whole file, not just the tail
+*> written after the restart point.
+*> 2026-08-09  picks up rnconv's new syntax-invalid out-parameter so
+*> the "invalid roman numeral" reason no longer depends on ret = 9,
+*> which conv could in principle return for its own reasons.
+*> 2026-08-09  footer now prints the same blank separator line ahead
+*> of the summary block as romanA3_1's does.
+*> 2026-08-09  working-storage names de-prefixed to match the rest of
+*> the shop's style (no ws- Hungarian prefixes).
+*> 2026-08-09  check-for-restart's open input on a fresh run (no
+*> RNREST yet) comes back status 05, not 00, since the file is
+*> optional - the old exact '00' test left it open, so the first
+*> write-checkpoint's open output failed with status 41 and never
+*> wrote a checkpoint at all. now closes on any status-00-class
+*> result (covers 00 and 05 alike) before falling through.
+
+environment division.
+input-output section.
+file-control.
+    select roman-in assign to "RNIN"
+        organization is line sequential.
+    select roman-out assign to "RNOUT"
+        organization is line sequential.
+    select optional restart-file assign to "RNREST"
+        organization is line sequential
+        file status is restart-status.
+
+data division.
+file section.
+fd roman-in.
+    01 in-record   picture x(30).
+fd roman-out.
+    01 out-record  picture x(132).
+fd restart-file.
+    01 restart-record.
+       02 restart-count     picture 9(9).
+       02 restart-accepted  picture 9(7).
+       02 restart-rejected  picture 9(7).
+       02 restart-sum       picture s9(9).
+       02 restart-page-num  picture 9(4).
+       02 restart-line-cnt  picture 99.
+
+working-storage section.
+77  len  picture s99 usage is computational.
+77  temp picture s9(8) usage is computational.
+77  ret  picture s9 usage is computational-3.
+77  space-count picture s99 usage is computational.
+77  syntax-invalid picture x.
+77  eof picture x value 'N'.
+01  array-area.
+    02 user-input-array picture x(1) occurs 30 times.
+
+copy "rnrpthd".
+
+77  record-count     picture 9(9) value 0.
+77  skip-count       picture 9(9) value 0.
+77  checkpoint-every picture 9(4) value 50.
+77  restart-status      picture xx.
+
+procedure division.
+
+main-line.
+    perform initialize-report
+    perform check-for-restart
+
+    open input roman-in.
+    if skip-count > 0
+        open extend roman-out
+    else
+        open output roman-out
+        perform write-report-headers
+    end-if
+
+    perform until eof = 'Y'
+        read roman-in into array-area
+            at end
+                move 'Y' to eof
+        end-read
+
+        if eof = 'N'
+            add 1 to record-count
+            if record-count > skip-count
+                perform process-one-record
+            end-if
+            if function mod(record-count, checkpoint-every) = 0
+                perform write-checkpoint
+            end-if
+        end-if
+    end-perform.
+
+    perform write-report-footer.
+    perform clear-checkpoint.
+
+    move -1 to len
+    call "rnconv" using array-area, len, ret, temp, syntax-invalid.
+
+    close roman-in, roman-out.
+    stop run.
+
+initialize-report.
+    move function current-date to date-work
+    string date-work(5:2) delimited by size
+           '/'        delimited by size
+           date-work(7:2) delimited by size
+           '/'        delimited by size
+           date-work(3:2) delimited by size
+        into run-date.
+
+write-report-headers.
+    move run-date to ph-run-date
+    move page-num to ph-page-num
+    write out-record from page-header-line after advancing 1 line
+    write out-record from title-line after advancing 1 line
+    write out-record from underline-1 after advancing 1 line
+    write out-record from col-heads after advancing 1 line
+    write out-record from underline-2 after advancing 1 line
+    write out-record from " " after advancing 1 line
+    add 1 to page-num
+    move 0 to line-count.
+
+check-page-break.
+    if line-count >= header-max
+        perform write-report-headers
+    end-if.
+
+check-for-restart.
+    move 0 to skip-count
+    open input restart-file
+    if restart-status(1:1) = '0'
+        read restart-file
+            at end
+                move 0 to skip-count
+            not at end
+                move restart-count    to skip-count
+                move restart-accepted to count-accepted
+                move restart-rejected to count-rejected
+                move restart-sum     to sum-accum
+                move restart-page-num to page-num
+                move restart-line-cnt to line-count
+        end-read
+        close restart-file
+    end-if.
+
+write-checkpoint.
+    open output restart-file
+    move record-count    to restart-count
+    move count-accepted  to restart-accepted
+    move count-rejected  to restart-rejected
+    move sum-accum       to restart-sum
+    move page-num        to restart-page-num
+    move line-count      to restart-line-cnt
+    write restart-record
+    close restart-file.
+
+clear-checkpoint.
+    open output restart-file
+    close restart-file.
+
+process-one-record.
+    move spaces to print-line
+    move 30 to len
+    move zero to temp
+    move 0 to ret
+    move 0 to space-count
+    move 'R' to conv-mode
+
+    inspect function reverse(array-area) tallying space-count for leading spaces
+    subtract space-count from len
+
+    if len > 0 and array-area(1:len) is numeric
+        move 'D' to conv-mode
+        move array-area(1:len) to orig-text
+        compute temp = function numval(array-area(1:len))
+        call "rndconv" using array-area, len, ret, temp
+    else
+        call "rnconv" using array-area, len, ret, temp, syntax-invalid
+    end-if
+
+    if ret = 0
+        move temp to out-eq
+        move array-area to out-r
+        add 1 to count-accepted
+        add temp to sum-accum
+    else
+        if conv-mode = 'D'
+            move orig-text to out-r
+        else
+            move array-area to out-r
+        end-if
+        add 1 to count-rejected
+        perform build-reject-reason
+    end-if
+
+    perform check-page-break
+    write out-record from print-line after advancing 1 line
+    add 1 to line-count.
+
+build-reject-reason.
+    evaluate true
+        when conv-mode = 'D'
+            move 'DECIMAL OUT OF RANGE (1-3999)' to out-reason
+        when syntax-invalid = 'Y'
+            move 'INVALID ROMAN NUMERAL' to out-reason
+        when other
+            move ret to ret-disp
+            string 'CONV REJECTED, RET=' delimited by size
+                   ret-disp delimited by size
+                   into out-reason
+    end-evaluate.
+
+write-report-footer.
+    move count-accepted to sum-accepted
+    move count-rejected to sum-rejected
+    move sum-accum to sum-total
+    write out-record from " " after advancing 1 line
+    write out-record from summary-header after advancing 1 line
+    write out-record from summary-line-1 after advancing 1 line
+    write out-record from summary-line-2 after advancing 1 line
+    write out-record from summary-line-3 after advancing 1 line.
