@@ -0,0 +1,61 @@
+      *> shared report layout for romannumerals and romanbatch -
+      *> title/column headings and the detail print line.
+       01  title-line.
+           02 filler picture x(11) value spaces.
+           02 filler picture x(24) value 'roman number equivalents'.
+
+       01  page-header-line.
+           02 filler picture x value space.
+           02 filler picture x(10) value 'run date: '.
+           02 ph-run-date picture x(8).
+           02 filler picture x(10) value spaces.
+           02 filler picture x(6) value 'page: '.
+           02 ph-page-num picture zzz9.
+           02 filler picture x(10) value spaces.
+
+       01  underline-1.
+           02 filler picture x(45) value
+              ' --------------------------------------------'.
+
+       01  col-heads.
+           02 filler picture x(9) value spaces.
+           02 filler picture x(12) value 'roman number'.
+           02 filler picture x(13) value spaces.
+           02 filler picture x(11) value 'dec. equiv.'.
+
+       01  underline-2.
+           02 filler picture x(45) value
+              ' ------------------------------   -----------'.
+
+       01  print-line.
+           02 filler picture x value space.
+           02 out-r      picture x(30).
+           02 filler     picture x(3) value spaces.
+           02 out-eq     picture z(9).
+           02 filler     picture x(3) value spaces.
+           02 out-reason picture x(30).
+
+       01  summary-header.
+           02 filler picture x(45) value
+              ' -------------------- summary ---------------'.
+       01  summary-line-1.
+           02 filler      picture x(22) value ' records accepted    :'.
+           02 sum-accepted picture zzzzzz9.
+       01  summary-line-2.
+           02 filler      picture x(22) value ' records rejected    :'.
+           02 sum-rejected picture zzzzzz9.
+       01  summary-line-3.
+           02 filler   picture x(22) value ' sum of dec equiv.   :'.
+           02 sum-total picture -(9)9.
+
+       77 conv-mode           picture x value 'R'.
+       77 orig-text      picture x(30) value spaces.
+       77 ret-disp       picture -9.
+       77 count-accepted picture 9(7) value 0.
+       77 count-rejected picture 9(7) value 0.
+       77 sum-accum      picture s9(9) usage is computational value 0.
+       77 line-count     picture 99 usage is computational value zero.
+       77 page-num       picture 9(4) value 1.
+       77 run-date       picture x(8) value spaces.
+       77 header-max     picture 99 value 60.
+       77 date-work             picture x(21).
